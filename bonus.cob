@@ -6,35 +6,112 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CRecords ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ACCNUM
+               FILE STATUS FS.
+           SELECT TLogFile ASSIGN TO "TransactionLog.dat"
                ORGANIZATION IS SEQUENTIAL
                ACCESS IS SEQUENTIAL
-               FILE STATUS FS.
+               FILE STATUS TLFS.
+           SELECT CheckFile ASSIGN TO "CheckPoint.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS CKFS.
+           SELECT ClosedAccounts ASSIGN TO "ClosedAccounts.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS CAFS.
        DATA DIVISION.
        FILE SECTION.
        FD  CRecords.
        01  CustomerData.
-           02 ACCNUM   PIC 9(4).
-           02 FullName.
-               03 FNAME    PIC X(10).
-               03 LNAME    PIC X(10).
-           02 BAL      PIC 9(7).
+           COPY customer.
+      *TRANSACTION LOG - ONE ENTRY PER DEPOSIT / WITHDRAWAL
+       FD  TLogFile.
+       01  TLogRecord.
+           02 TL-ACCNUM    PIC 9(4).
+           02 TL-TRANTYPE  PIC X(1).
+           02 TL-AMOUNT    PIC 9(7).
+           02 TL-OLDBAL    PIC 9(7).
+           02 TL-NEWBAL    PIC 9(7).
+           02 TL-DATE      PIC 9(8).
+           02 TL-TIME      PIC 9(8).
+      *CHECKPOINT - HOLDS THE ONE IN-FLIGHT DEPOSIT/WITHDRAWAL, IF ANY
+       FD  CheckFile.
+       01  CheckRecord.
+           02 CK-INUSE      PIC X(1).
+               88 CK-ACTIVE     VALUE 'Y'.
+               88 CK-CLEAR      VALUE 'N'.
+           02 CK-ACCNUM     PIC 9(4).
+           02 CK-AMOUNT     PIC 9(7).
+           02 CK-DIRECTION  PIC X(1).
+      *DESTINATION ACCOUNT FOR A TRANSFER IN PROGRESS; 0 IF NOT A
+      *TRANSFER (PLAIN DEPOSIT/WITHDRAWAL ONLY TOUCHES CK-ACCNUM)
+           02 CK-XFER-ACCNUM PIC 9(4).
+      *ARCHIVE FOR CLOSED ACCOUNTS - RECORD LAYOUT MATCHES CustomerData
+       FD  ClosedAccounts.
+       01  ClosedRecord.
+           02 CL-ACCNUM      PIC 9(4).
+           02 CL-PIN         PIC 9(4).
+           02 CL-FullName.
+               03 CL-FNAME    PIC X(10).
+               03 CL-LNAME    PIC X(10).
+           02 CL-BAL         PIC 9(7).
+           02 CL-MINBAL      PIC 9(7).
+           02 CL-STATUS      PIC X(1).
+           02 CL-TYPE        PIC X(1).
+           02 CL-WDCOUNT     PIC 9(2).
        WORKING-STORAGE SECTION.
       *TO MAKE SOME DELAYS IN PROCESSING
        01  GETCH            PIC X.
       *FOR FILE HANDLING AND READING
        01  WSCustomer.
-           02 WSACCNUM   PIC 9(4).
+           02 WSACCNUM    PIC 9(4).
+           02 WSPIN       PIC 9(4).
            02 WSFullName.
                03 WSFNAME    PIC X(10).
                03 WSLNAME    PIC X(10).
-           02 WSBAL      PIC 9(7).
+           02 WSBAL       PIC 9(7).
+           02 WSMINBAL    PIC 9(7).
+           02 WSSTATUS    PIC X(1).
+               88 WS-ACCT-ACTIVE   VALUE 'A'.
+               88 WS-ACCT-FROZEN   VALUE 'F'.
+               88 WS-ACCT-CLOSED   VALUE 'C'.
+           02 WSTYPE      PIC X(1).
+               88 WS-ACCT-SAVINGS   VALUE 'S'.
+               88 WS-ACCT-CHECKING  VALUE 'K'.
+           02 WSWDCOUNT   PIC 9(2).
+      *FOR THE DESTINATION SIDE OF PARA-TRANSFER
+       01  WS-XFER-CUST.
+           02 XC-ACCNUM    PIC 9(4).
+           02 XC-PIN       PIC 9(4).
+           02 XC-FullName.
+               03 XC-FNAME    PIC X(10).
+               03 XC-LNAME    PIC X(10).
+           02 XC-BAL       PIC 9(7).
+           02 XC-MINBAL    PIC 9(7).
+           02 XC-STATUS    PIC X(1).
+               88 XC-ACTIVE   VALUE 'A'.
+           02 XC-TYPE      PIC X(1).
+           02 XC-WDCOUNT   PIC 9(2).
+      *DESTINATION'S OWN PRE-CREDIT BALANCE, KEPT SEPARATE FROM
+      *WS-OLDBAL SO THE SOURCE LEG'S REASSIGNMENT DOESN'T CLOBBER IT
+       01  WS-XFER-OLDBAL  PIC 9(7).
+       01  WS-XFER-DEST    PIC 9(4).
+       01  WS-XFER-AMT     PIC 9(7).
       *FOR CREATING AN ACCOUNT / PARA-CREATE
        01  WS-CURRENT.
            02 CACCNUM   PIC 9(4).
+           02 CPIN      PIC 9(4).
            02 CFullName.
                03 CFNAME    PIC X(10).
                03 CLNAME    PIC X(10).
            02 CBAL      PIC 9(7).
+           02 CMINBAL   PIC 9(7).
+           02 CSTATUS   PIC X(1).
+           02 CTYPE     PIC X(1).
+           02 CWDCOUNT  PIC 9(2).
       *ONLY IN NEW LINE
        01 WS-BLANK     PIC X(25) VALUE SPACES.
       *FOR PARA-USER
@@ -43,28 +120,84 @@
            88 USER-B      VALUE 'B', 'b'.
            88 USER-C      VALUE 'C', 'c'.
            88 USER-D      VALUE 'D', 'd'.
+           88 USER-E      VALUE 'E', 'e'.
+           88 USER-F      VALUE 'F', 'f'.
       *FOR PARA-MENU
        01  WS-MENU         PIC A.
            88 A            VALUE 'A', 'a'.
            88 B            VALUE 'B', 'b'.
        01 QUIT         PIC 9  VALUE 0.
-      *TO INDICATE IF EOF
-       01  WSEOF     PIC A(1) VALUE 'N'.
       *FOR LOGIN FORM
        01  LOGIN     PIC 9  VALUE 0.
        01  SIGNIN   PIC 9(4).
+       01  SIGNIN-PIN  PIC 9(4).
       *FOR FILE STATUS  
        01  FS       PIC X(2).
       *INDICATOR FOR ACCOUNT NUMBER IN PARA-CREATE
        01  EXISTS  PIC 9  VALUE 0.
-      *FOR WITHDRAWAL TRANSACTION 
+      *FOR WITHDRAWAL TRANSACTION
        01  WS-WITHDRAW   PIC 9(7).
-      *FOR DEPOSIT TRANSACTION 
-       01  WS-DEPOSIT    PIC 9(7).	
+      *MAXIMUM MONTHLY WITHDRAWALS ALLOWED ON A SAVINGS ACCOUNT
+       01  WS-SAVINGS-CAP  PIC 9(2) VALUE 6.
+      *FOR DEPOSIT TRANSACTION
+       01  WS-DEPOSIT    PIC 9(7).
+      *FOR TRANSACTION LOGGING
+       01  WS-OLDBAL     PIC 9(7).
+       01  TLFS          PIC X(2).
+      *FOR THE CHECKPOINT FILE
+       01  CKFS          PIC X(2).
+      *FOR THE CLOSED-ACCOUNTS ARCHIVE FILE
+       01  CAFS          PIC X(2).
+      *FOR PARA-CLOSE CONFIRMATION
+       01  WS-CONFIRM    PIC A.
+           88 CONFIRM-YES  VALUE 'Y', 'y'.
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM PARA-CHECKPOINT-VERIFY.
            PERFORM PARA-MENU WITH TEST BEFORE UNTIL QUIT = 1.
            STOP RUN.
+
+       PARA-CHECKPOINT-VERIFY.
+           OPEN INPUT CheckFile.
+           IF CKFS = "00"
+               READ CheckFile
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CK-ACTIVE
+                           DISPLAY WS-BLANK
+                           DISPLAY '*** UNCONFIRMED TRANSACTION FOUND '
+                               'AT STARTUP ***'
+                           DISPLAY 'ACCOUNT ' CK-ACCNUM
+                               ' MAY NOT HAVE BEEN UPDATED.'
+                           IF CK-XFER-ACCNUM NOT = 0
+                               DISPLAY 'THIS WAS A TRANSFER TO '
+                                   'ACCOUNT ' CK-XFER-ACCNUM
+                                   ' - VERIFY BOTH BALANCES.'
+                           END-IF
+                           DISPLAY 'PLEASE VERIFY THAT BALANCE BEFORE '
+                               'CONTINUING.'
+                       END-IF
+               END-READ
+               CLOSE CheckFile
+           END-IF.
+
+       PARA-CHECKPOINT-WRITE.
+           MOVE 'Y' TO CK-INUSE.
+           MOVE SIGNIN TO CK-ACCNUM.
+           OPEN OUTPUT CheckFile.
+           WRITE CheckRecord
+           END-WRITE.
+           CLOSE CheckFile.
+
+       PARA-CHECKPOINT-CLEAR.
+           MOVE 'N' TO CK-INUSE.
+           MOVE 0 TO CK-ACCNUM.
+           MOVE 0 TO CK-AMOUNT.
+           MOVE 0 TO CK-XFER-ACCNUM.
+           OPEN OUTPUT CheckFile.
+           WRITE CheckRecord
+           END-WRITE.
+           CLOSE CheckFile.
        PARA-MENU.
            DISPLAY WS-BLANK.
            DISPLAY '**************************************************'.
@@ -89,29 +222,27 @@
            DISPLAY WS-BLANK.
            DISPLAY 'ENTER ACCOUNT NUMBER: ' WITH NO ADVANCING.
            ACCEPT CACCNUM.
-           OPEN INPUT CRecords.
+           OPEN I-O CRecords.
            IF FS = "35"
                CLOSE CRecords
                OPEN OUTPUT CRecords
                CLOSE CRecords
-           ELSE 
-               PERFORM UNTIL WSEOF = 'Y'
-                   READ CRecords INTO WSCustomer
-                       AT END MOVE 'Y' TO WSEOF
-                       NOT AT END 
-                           IF CACCNUM = WSACCNUM 
-                           ADD 1 TO EXISTS
-                           END-IF
-                   END-READ
-               END-PERFORM
-               CLOSE CRecords     
+               OPEN I-O CRecords
            END-IF.
-           IF EXISTS = 1    
+           MOVE CACCNUM TO ACCNUM.
+           READ CRecords
+               INVALID KEY MOVE 0 TO EXISTS
+               NOT INVALID KEY MOVE 1 TO EXISTS
+           END-READ.
+           IF EXISTS = 1
                DISPLAY 'ACCOUNT NUMBER IS NOT AVAILABLE'
+               CLOSE CRecords
                PERFORM PARA-STOP
            ELSE
-               OPEN EXTEND CRecords
                    MOVE CACCNUM TO ACCNUM
+                   DISPLAY 'ENTER A 4-DIGIT PIN: ' WITH NO ADVANCING
+                   ACCEPT CPIN
+                   MOVE CPIN TO CUSTPIN
                    DISPLAY 'ENTER FIRST NAME: ' WITH NO ADVANCING
                    ACCEPT CFNAME
                    MOVE CFNAME TO FNAME
@@ -121,6 +252,25 @@
                    DISPLAY 'ENTER BALANCE: ' WITH NO ADVANCING
                    ACCEPT CBAL
                    MOVE CBAL TO BAL
+                   DISPLAY 'ENTER MINIMUM BALANCE REQUIRED: '
+                       WITH NO ADVANCING
+                   ACCEPT CMINBAL
+                   MOVE CMINBAL TO MINBAL
+                   MOVE 'A' TO CSTATUS
+                   MOVE CSTATUS TO ACCTSTATUS
+                   DISPLAY 'ENTER ACCOUNT TYPE (S-SAVINGS/K-CHECKING): '
+                       WITH NO ADVANCING
+                   ACCEPT CTYPE
+                   INSPECT CTYPE CONVERTING 'sk' TO 'SK'
+                   PERFORM UNTIL CTYPE = 'S' OR CTYPE = 'K'
+                       DISPLAY 'INVALID ENTRY. ENTER S OR K: '
+                           WITH NO ADVANCING
+                       ACCEPT CTYPE
+                       INSPECT CTYPE CONVERTING 'sk' TO 'SK'
+                   END-PERFORM
+                   MOVE CTYPE TO ACCTTYPE
+                   MOVE 0 TO CWDCOUNT
+                   MOVE CWDCOUNT TO WDCOUNT
                    WRITE CustomerData
                    END-WRITE
                CLOSE CRecords
@@ -143,19 +293,20 @@
            MOVE 0 TO SIGNIN.
            DISPLAY WS-BLANK.
            DISPLAY 'ACCOUNT NUMBER: ' WITH NO ADVANCING.
-           ACCEPT SIGNIN. 
+           ACCEPT SIGNIN.
+           DISPLAY 'PIN: ' WITH NO ADVANCING.
+           ACCEPT SIGNIN-PIN.
            OPEN INPUT CRecords.
-               PERFORM UNTIL WSEOF = 'Y'
-               READ CRecords INTO WSCustomer
-                       AT END MOVE 'Y' TO WSEOF
-                       NOT AT END IF WSACCNUM = SIGNIN 
-                           MOVE 1 TO LOGIN
-                           MOVE WSCustomer TO WS-CURRENT
-                           END-IF
-                       END-READ
-                END-PERFORM.
+           MOVE SIGNIN TO ACCNUM.
+           READ CRecords INTO WSCustomer
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF WSPIN = SIGNIN-PIN
+                       MOVE 1 TO LOGIN
+                       MOVE WSCustomer TO WS-CURRENT
+                   END-IF
+           END-READ.
            CLOSE CRecords.
-           MOVE 'N' TO WSEOF.
            IF LOGIN = 1
                PERFORM PARA-USER
            ELSE 
@@ -171,6 +322,8 @@
            DISPLAY '*                [B]. DEPOSIT                    *'.
            DISPLAY '*               [C]. WITHDRAW                    *'.
            DISPLAY '*                [D]. LOGOUT                     *'.
+           DISPLAY '*             [E]. CLOSE ACCOUNT                 *'.
+           DISPLAY '*             [F]. TRANSFER FUNDS                *'.
            DISPLAY '**************************************************'.
            DISPLAY 'PLEASE SELECT AN OPERATION:' WITH NO ADVANCING.
            ACCEPT WSUSER.
@@ -180,7 +333,11 @@
                PERFORM PARA-DEPOSIT
            ELSE IF USER-C
                PERFORM PARA-WITHDRAW
-           ELSE 
+           ELSE IF USER-E
+               PERFORM PARA-CLOSE
+           ELSE IF USER-F
+               PERFORM PARA-TRANSFER
+           ELSE
                CONTINUE
            END-IF.
        PARA-BALANCE.
@@ -194,55 +351,279 @@
            PERFORM PARA-STOP.
 
        PARA-DEPOSIT.
+      *NO ACCT-TYPE RESTRICTION APPLIES HERE - SAVINGS AND CHECKING
+      *ACCOUNTS BOTH ACCEPT DEPOSITS ON THE SAME TERMS. THE SAVINGS
+      *CAP AND INTEREST-ELIGIBILITY RULES ONLY GOVERN OUTFLOWS
+      *(WITHDRAWALS/TRANSFERS) AND PERIODIC CREDITING, RESPECTIVELY.
            OPEN I-O CRecords.
-               PERFORM UNTIL WSEOF = 'Y'
-               READ CRecords INTO WSCustomer
-                AT END MOVE 'Y' TO WSEOF
-                NOT AT END IF WSACCNUM = SIGNIN 
-                           DISPLAY 'ENTER DEPOSIT AMOUNT: ' 
-                           WITH NO ADVANCING 
-                           ACCEPT WS-DEPOSIT
-                           ADD WS-DEPOSIT TO WSBAL GIVING WSBAL
-                           
-                           MOVE WSCustomer TO CustomerData
-                           REWRITE CustomerData
-                           END-REWRITE
+           MOVE SIGNIN TO ACCNUM.
+           READ CRecords INTO WSCustomer
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NOT FOUND.'
+               NOT INVALID KEY
+                 IF NOT WS-ACCT-ACTIVE
+                   DISPLAY 'THIS ACCOUNT IS FROZEN OR CLOSED. '
+                       'DEPOSIT DENIED.'
+                 ELSE
+                   DISPLAY 'ENTER DEPOSIT AMOUNT: '
+                   WITH NO ADVANCING
+                   ACCEPT WS-DEPOSIT
+                   MOVE WSBAL TO WS-OLDBAL
+                   ADD WS-DEPOSIT TO WSBAL GIVING WSBAL
+
+                   MOVE WS-DEPOSIT TO CK-AMOUNT
+                   MOVE 'D' TO CK-DIRECTION
+                   MOVE 0 TO CK-XFER-ACCNUM
+                   PERFORM PARA-CHECKPOINT-WRITE
+                   MOVE WSCustomer TO CustomerData
+                   REWRITE CustomerData
+                   END-REWRITE
+                   IF FS = "00"
+                       PERFORM PARA-CHECKPOINT-CLEAR
+                       MOVE SIGNIN TO TL-ACCNUM
+                       MOVE 'D' TO TL-TRANTYPE
+                       MOVE WS-DEPOSIT TO TL-AMOUNT
+                       MOVE WS-OLDBAL TO TL-OLDBAL
+                       MOVE WSBAL TO TL-NEWBAL
+                       PERFORM PARA-LOG-TRANSACTION
            DISPLAY '**************************************************'
-           DISPLAY '*       NEW ACCOUNT BALANCE: ' WSBAL 
+           DISPLAY '*       NEW ACCOUNT BALANCE: ' WSBAL
            '             *'
            DISPLAY '**************************************************'
-                       END-IF
-               END-READ
-               END-PERFORM.
+                   ELSE
+                       DISPLAY 'DEPOSIT FAILED: COULD NOT UPDATE '
+                           'YOUR ACCOUNT. CHECKPOINT LEFT ACTIVE '
+                           'FOR RECOVERY.'
+                   END-IF
+                 END-IF
+           END-READ.
            CLOSE CRecords.
 
            PERFORM PARA-STOP.
        PARA-WITHDRAW.
            OPEN I-O CRecords.
-               PERFORM UNTIL WSEOF = 'Y'
-               READ CRecords INTO WSCustomer
-                AT END MOVE 'Y' TO WSEOF
-                NOT AT END IF WSACCNUM = SIGNIN 
-                   DISPLAY 'ENTER WITHDRAWAL AMOUNT: ' 
-                   WITH NO ADVANCING 
+           MOVE SIGNIN TO ACCNUM.
+           READ CRecords INTO WSCustomer
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NOT FOUND.'
+               NOT INVALID KEY
+                 IF NOT WS-ACCT-ACTIVE
+                   DISPLAY 'THIS ACCOUNT IS FROZEN OR CLOSED. '
+                       'WITHDRAWAL DENIED.'
+                 ELSE IF WS-ACCT-SAVINGS AND WSWDCOUNT
+                         NOT LESS THAN WS-SAVINGS-CAP
+                   DISPLAY 'MONTHLY SAVINGS WITHDRAWAL LIMIT REACHED.'
+                 ELSE
+                   DISPLAY 'ENTER WITHDRAWAL AMOUNT: '
+                   WITH NO ADVANCING
                    ACCEPT WS-WITHDRAW
-                       IF WS-WITHDRAW > WSBAL 
-                           DISPLAY 'INSUFFICIENT BALANCE.'
-                       ELSE 
-                           SUBTRACT WS-WITHDRAW FROM WSBAL GIVING WSBAL
-                           MOVE WSCustomer TO CustomerData
-                           REWRITE CustomerData
-                           END-REWRITE
+                   IF WS-WITHDRAW > WSBAL
+                       DISPLAY 'INSUFFICIENT BALANCE.'
+                   ELSE IF (WSBAL - WS-WITHDRAW) < WSMINBAL
+                       DISPLAY 'WITHDRAWAL WOULD BREACH THE MINIMUM '
+                           'REQUIRED BALANCE.'
+                   ELSE
+                       MOVE WSBAL TO WS-OLDBAL
+                       SUBTRACT WS-WITHDRAW FROM WSBAL GIVING WSBAL
+                       IF WS-ACCT-SAVINGS
+                           ADD 1 TO WSWDCOUNT
+                       END-IF
+                       MOVE WS-WITHDRAW TO CK-AMOUNT
+                       MOVE 'W' TO CK-DIRECTION
+                       MOVE 0 TO CK-XFER-ACCNUM
+                       PERFORM PARA-CHECKPOINT-WRITE
+                       MOVE WSCustomer TO CustomerData
+                       REWRITE CustomerData
+                       END-REWRITE
+                       IF FS = "00"
+                           PERFORM PARA-CHECKPOINT-CLEAR
+                           MOVE SIGNIN TO TL-ACCNUM
+                           MOVE 'W' TO TL-TRANTYPE
+                           MOVE WS-WITHDRAW TO TL-AMOUNT
+                           MOVE WS-OLDBAL TO TL-OLDBAL
+                           MOVE WSBAL TO TL-NEWBAL
+                           PERFORM PARA-LOG-TRANSACTION
            DISPLAY '**************************************************'
            DISPLAY '*       NEW ACCOUNT BALANCE: ' WSBAL '           *'
            DISPLAY '**************************************************'
+                       ELSE
+                           DISPLAY 'WITHDRAWAL FAILED: COULD NOT '
+                               'UPDATE YOUR ACCOUNT. CHECKPOINT '
+                               'LEFT ACTIVE FOR RECOVERY.'
                        END-IF
                    END-IF
-               END-READ
-               END-PERFORM.
+                   END-IF
+                 END-IF
+                 END-IF
+           END-READ.
            CLOSE CRecords.
            PERFORM PARA-STOP.
 
+       PARA-CLOSE.
+           DISPLAY 'CLOSE THIS ACCOUNT? THIS CANNOT BE UNDONE. (Y/N): '
+               WITH NO ADVANCING.
+           ACCEPT WS-CONFIRM.
+           IF CONFIRM-YES
+               OPEN I-O CRecords
+               MOVE SIGNIN TO ACCNUM
+               READ CRecords INTO WSCustomer
+                   INVALID KEY
+                       DISPLAY 'ACCOUNT NOT FOUND.'
+                   NOT INVALID KEY
+                       MOVE WSACCNUM  TO CL-ACCNUM
+                       MOVE WSPIN     TO CL-PIN
+                       MOVE WSFNAME   TO CL-FNAME
+                       MOVE WSLNAME   TO CL-LNAME
+                       MOVE WSBAL     TO CL-BAL
+                       MOVE WSMINBAL  TO CL-MINBAL
+                       MOVE 'C'       TO CL-STATUS
+                       MOVE WSTYPE    TO CL-TYPE
+                       MOVE WSWDCOUNT TO CL-WDCOUNT
+                       OPEN EXTEND ClosedAccounts
+                       IF CAFS = "35"
+                           OPEN OUTPUT ClosedAccounts
+                       END-IF
+                       WRITE ClosedRecord
+                       END-WRITE
+                       IF CAFS NOT = "00"
+                           CLOSE ClosedAccounts
+                           DISPLAY 'COULD NOT WRITE TO THE CLOSED '
+                               'ACCOUNTS ARCHIVE. ACCOUNT NOT '
+                               'CLOSED.'
+                       ELSE
+                           CLOSE ClosedAccounts
+                           DELETE CRecords
+                           END-DELETE
+                           DISPLAY 'ACCOUNT CLOSED AND MOVED TO THE '
+                               'ARCHIVE.'
+                       END-IF
+               END-READ
+               CLOSE CRecords
+           ELSE
+               DISPLAY 'ACCOUNT CLOSURE CANCELLED.'
+           END-IF.
+           PERFORM PARA-STOP.
+
+       PARA-TRANSFER.
+           DISPLAY 'ENTER DESTINATION ACCOUNT NUMBER: '
+               WITH NO ADVANCING.
+           ACCEPT WS-XFER-DEST.
+           IF WS-XFER-DEST = SIGNIN
+               DISPLAY 'CANNOT TRANSFER TO YOUR OWN ACCOUNT.'
+           ELSE
+               OPEN I-O CRecords
+               MOVE SIGNIN TO ACCNUM
+               READ CRecords INTO WSCustomer
+                   INVALID KEY
+                       DISPLAY 'YOUR ACCOUNT WAS NOT FOUND.'
+                   NOT INVALID KEY
+                     IF NOT WS-ACCT-ACTIVE
+                       DISPLAY 'YOUR ACCOUNT IS FROZEN OR CLOSED.'
+                     ELSE IF WS-ACCT-SAVINGS AND WSWDCOUNT
+                             NOT LESS THAN WS-SAVINGS-CAP
+                       DISPLAY 'MONTHLY SAVINGS WITHDRAWAL LIMIT '
+                           'REACHED.'
+                     ELSE
+                       DISPLAY 'ENTER TRANSFER AMOUNT: '
+                           WITH NO ADVANCING
+                       ACCEPT WS-XFER-AMT
+                       IF WS-XFER-AMT > WSBAL
+                           DISPLAY 'INSUFFICIENT BALANCE.'
+                       ELSE IF (WSBAL - WS-XFER-AMT) < WSMINBAL
+                           DISPLAY 'TRANSFER WOULD BREACH THE MINIMUM '
+                               'REQUIRED BALANCE.'
+                       ELSE
+                           MOVE WS-XFER-DEST TO ACCNUM
+                           READ CRecords INTO WS-XFER-CUST
+                               INVALID KEY
+                                   DISPLAY 'DESTINATION ACCOUNT NOT '
+                                       'FOUND.'
+                               NOT INVALID KEY
+                                 IF NOT XC-ACTIVE
+                                   DISPLAY 'DESTINATION ACCOUNT IS '
+                                       'FROZEN OR CLOSED.'
+                                 ELSE
+                                   MOVE XC-BAL TO WS-XFER-OLDBAL
+                                   ADD WS-XFER-AMT TO XC-BAL
+                                   MOVE WS-XFER-AMT TO CK-AMOUNT
+                                   MOVE 'T' TO CK-DIRECTION
+                                   MOVE WS-XFER-DEST TO CK-XFER-ACCNUM
+                                   PERFORM PARA-CHECKPOINT-WRITE
+                                   MOVE WS-XFER-CUST TO CustomerData
+                                   REWRITE CustomerData
+                                   END-REWRITE
+                                   IF FS NOT = "00"
+                                     PERFORM PARA-CHECKPOINT-CLEAR
+                                     DISPLAY 'TRANSFER FAILED: COULD '
+                                         'NOT CREDIT THE DESTINATION '
+                                         'ACCOUNT. NOTHING WAS '
+                                         'DEBITED.'
+                                   ELSE
+                                     MOVE WSBAL TO WS-OLDBAL
+                                     SUBTRACT WS-XFER-AMT FROM WSBAL
+                                     IF WS-ACCT-SAVINGS
+                                         ADD 1 TO WSWDCOUNT
+                                     END-IF
+                                     MOVE WSCustomer TO CustomerData
+                                     REWRITE CustomerData
+                                     END-REWRITE
+                                     IF FS NOT = "00"
+                                       SUBTRACT WS-XFER-AMT FROM
+                                           XC-BAL
+                                       MOVE WS-XFER-DEST TO ACCNUM
+                                       MOVE WS-XFER-CUST TO
+                                           CustomerData
+                                       REWRITE CustomerData
+                                       END-REWRITE
+                                       PERFORM PARA-CHECKPOINT-CLEAR
+                                       DISPLAY 'TRANSFER FAILED: '
+                                           'COULD NOT DEBIT YOUR '
+                                           'ACCOUNT. DESTINATION '
+                                           'CREDIT WAS REVERSED.'
+                                     ELSE
+                                       PERFORM PARA-CHECKPOINT-CLEAR
+                                       MOVE WS-XFER-DEST TO TL-ACCNUM
+                                       MOVE 'T' TO TL-TRANTYPE
+                                       MOVE WS-XFER-AMT TO TL-AMOUNT
+                                       MOVE WS-XFER-OLDBAL TO
+                                           TL-OLDBAL
+                                       MOVE XC-BAL TO TL-NEWBAL
+                                       PERFORM PARA-LOG-TRANSACTION
+
+                                       MOVE SIGNIN TO TL-ACCNUM
+                                       MOVE 'T' TO TL-TRANTYPE
+                                       MOVE WS-XFER-AMT TO TL-AMOUNT
+                                       MOVE WS-OLDBAL TO TL-OLDBAL
+                                       MOVE WSBAL TO TL-NEWBAL
+                                       PERFORM PARA-LOG-TRANSACTION
+
+                                       DISPLAY WS-BLANK
+           DISPLAY '**************************************************'
+           DISPLAY '*   TRANSFER COMPLETE. NEW BALANCE: ' WSBAL
+           '        *'
+           DISPLAY '**************************************************'
+                                     END-IF
+                                   END-IF
+                                 END-IF
+                           END-READ
+                       END-IF
+                     END-IF
+               END-READ
+               CLOSE CRecords
+           END-IF.
+           PERFORM PARA-STOP.
+
+       PARA-LOG-TRANSACTION.
+           ACCEPT TL-DATE FROM DATE YYYYMMDD.
+           ACCEPT TL-TIME FROM TIME.
+           OPEN EXTEND TLogFile.
+           IF TLFS = "35"
+               OPEN OUTPUT TLogFile
+           END-IF.
+           WRITE TLogRecord
+           END-WRITE.
+           CLOSE TLogFile.
+
        PARA-STOP.
            DISPLAY 'PLEASE ENTER TO CONTINUE...' WITH NO ADVANCING.
            ACCEPT GETCH.
