@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trialbal.
+       AUTHOR. Angelo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRecords ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCNUM
+               FILE STATUS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRecords.
+       01  CustomerData.
+           COPY customer.
+       WORKING-STORAGE SECTION.
+      *FOR FILE STATUS
+       01  FS              PIC X(2).
+      *TO INDICATE IF EOF
+       01  WSEOF           PIC A(1) VALUE 'N'.
+      *FOR THE REPORT TOTALS
+       01  WS-ACCT-COUNT   PIC 9(5) VALUE 0.
+       01  WS-GRAND-TOTAL  PIC 9(9) VALUE 0.
+       01  WS-BLANK        PIC X(25) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************************'.
+           DISPLAY "*      Banque d'or DAILY TRIAL BALANCE REPORT    *".
+           DISPLAY '**************************************************'.
+           DISPLAY 'ACCT#   NAME                          BALANCE'.
+           DISPLAY '--------------------------------------------------'.
+           OPEN INPUT CRecords.
+           IF FS = "35"
+               DISPLAY 'CUSTOMER FILE NOT FOUND.'
+           ELSE
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ CRecords
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM PARA-PRINT-LINE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CRecords.
+           DISPLAY '--------------------------------------------------'.
+           DISPLAY 'TOTAL ACCOUNTS: ' WS-ACCT-COUNT.
+           DISPLAY 'GRAND TOTAL BALANCE: ' WS-GRAND-TOTAL.
+           DISPLAY '**************************************************'.
+           STOP RUN.
+
+       PARA-PRINT-LINE.
+           DISPLAY ACCNUM '    ' FNAME ' ' LNAME '    ' BAL.
+           ADD 1 TO WS-ACCT-COUNT.
+           ADD BAL TO WS-GRAND-TOTAL.
+      *END LINE OF THE PROGRAM.
