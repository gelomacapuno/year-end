@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  CUSTOMER.CPY
+      *  SHARED RECORD LAYOUT FOR THE CUSTOMER MASTER FILE.
+      *  COPY THIS UNDER 01 CustomerData IN ANY PROGRAM THAT OPENS
+      *  CRecords / Customer.dat SO THE LAYOUT STAYS IN ONE PLACE.
+      *****************************************************************
+           02 ACCNUM      PIC 9(4).
+           02 CUSTPIN     PIC 9(4).
+           02 FullName.
+               03 FNAME    PIC X(10).
+               03 LNAME    PIC X(10).
+           02 BAL         PIC 9(7).
+           02 MINBAL      PIC 9(7).
+           02 ACCTSTATUS  PIC X(1).
+               88 ACCT-ACTIVE   VALUE 'A'.
+               88 ACCT-FROZEN   VALUE 'F'.
+               88 ACCT-CLOSED   VALUE 'C'.
+           02 ACCTTYPE    PIC X(1).
+               88 ACCT-SAVINGS   VALUE 'S'.
+               88 ACCT-CHECKING  VALUE 'K'.
+           02 WDCOUNT     PIC 9(2).
