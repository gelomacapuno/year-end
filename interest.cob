@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest.
+       AUTHOR. Angelo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRecords ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCNUM
+               FILE STATUS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRecords.
+       01  CustomerData.
+           COPY customer.
+       WORKING-STORAGE SECTION.
+      *FOR FILE STATUS
+       01  FS              PIC X(2).
+      *TO INDICATE IF EOF
+       01  WSEOF           PIC A(1) VALUE 'N'.
+      *FOR THE INTEREST RATE ENTERED AT RUNTIME
+       01  WS-RATE         PIC 9V9999.
+      *FOR THE INTEREST COMPUTED PER ACCOUNT
+       01  WS-INTEREST     PIC 9(7).
+      *FOR THE SUMMARY REPORT
+       01  WS-ACCT-COUNT   PIC 9(5) VALUE 0.
+       01  WS-TOTAL-INT    PIC 9(9) VALUE 0.
+       01  WS-BLANK        PIC X(25) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************************'.
+           DISPLAY "*      Banque d'or INTEREST POSTING BATCH JOB    *".
+           DISPLAY '**************************************************'.
+           DISPLAY 'ENTER INTEREST RATE (E.G. 0.0250 FOR 2.5%): '
+               WITH NO ADVANCING.
+           ACCEPT WS-RATE.
+           OPEN I-O CRecords.
+           IF FS = "35"
+               DISPLAY 'CUSTOMER FILE NOT FOUND. NOTHING TO POST.'
+           ELSE
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ CRecords
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM PARA-POST-INTEREST
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CRecords.
+           PERFORM PARA-SUMMARY.
+           STOP RUN.
+
+       PARA-POST-INTEREST.
+           MOVE 0 TO WS-INTEREST.
+           IF ACCT-ACTIVE AND ACCT-SAVINGS
+               COMPUTE WS-INTEREST ROUNDED = BAL * WS-RATE
+               ADD WS-INTEREST TO BAL
+           END-IF.
+           IF WS-INTEREST > 0 OR WDCOUNT > 0
+      *RESET THE MONTHLY SAVINGS WITHDRAWAL COUNTER AT PERIOD END
+               MOVE 0 TO WDCOUNT
+               REWRITE CustomerData
+               END-REWRITE
+               IF WS-INTEREST > 0
+                   ADD 1 TO WS-ACCT-COUNT
+                   ADD WS-INTEREST TO WS-TOTAL-INT
+               END-IF
+           END-IF.
+
+       PARA-SUMMARY.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************************'.
+           DISPLAY '*            INTEREST POSTING SUMMARY            *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '*     ACCOUNTS CREDITED: ' WS-ACCT-COUNT
+               '                *'.
+           DISPLAY '*     TOTAL INTEREST PAID: ' WS-TOTAL-INT
+               '              *'.
+           DISPLAY '**************************************************'.
+      *END LINE OF THE PROGRAM.
